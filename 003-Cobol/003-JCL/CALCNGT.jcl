@@ -0,0 +1,48 @@
+//CALCNGT  JOB (ACCTNO),'CALC NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Job noturno de CalculosAritmeticos + Lista5E7.
+//*
+//* STEP010 (CALCAR)   - load module de "CalculosAritmeticos". A
+//*                       semente dos sorteios randomicos (req. 006)
+//*                       e opcional via PARM (aaaammdd); sem PARM
+//*                       (o caso deste job noturno) o proprio
+//*                       programa usa a data corrente, garantindo
+//*                       uma sequencia diferente a cada execucao.
+//* STEP020 (LISTA5E7) - load module de "Lista5E7". So executa se
+//*                       STEP010 encerrar com RC=0 (COND abaixo
+//*                       faz o bypass do passo em caso de erro).
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=CALCAR
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALCIN   DD  DSN=PROD.CALC.INPUT,DISP=SHR
+//CALCRES  DD  DSN=PROD.CALC.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=035,BLKSIZE=0)
+//CALCXPT  DD  DSN=PROD.CALC.EXPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=035,BLKSIZE=0)
+//RANDLOG  DD  DSN=PROD.CALC.RANDLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=012,BLKSIZE=0)
+//JOGLOG   DD  DSN=PROD.CALC.JOGLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=032,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=LISTA5E7,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REPRPT   DD  DSN=PROD.CALC.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//CKPTNUM  DD  DSN=PROD.CALC.CKPTNUM,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=003,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
