@@ -15,6 +15,25 @@
       *------- Declaracao de recursos externos
        input-output section.
        file-control.
+	   select calc-input assign to calcin
+	       organization is sequential
+	       file status is wk-calc-input-status.
+
+	   select calc-results assign to calcres
+	       organization is sequential
+	       file status is wk-calc-results-status.
+
+	   select rand-log assign to randlog
+	       organization is sequential
+	       file status is wk-rand-log-status.
+
+	   select jogadas-log assign to joglog
+	       organization is sequential
+	       file status is wk-jogadas-log-status.
+
+	   select calc-export assign to calcxpt
+	       organization is sequential
+	       file status is wk-calc-export-status.
        i-o-control.
 
 
@@ -23,21 +42,91 @@
        data division.
        file section.
 
+       fd  calc-input
+	   recording mode is f.
+       01  calc-input-record.
+	   05  ci-num1				  pic 9(05).
+	   05  ci-num2				  pic 9(05).
+
+       fd  calc-results
+	   recording mode is f.
+       01  calc-results-record.
+	   05  cr-operacao			  pic x(20).
+	   05  cr-valor			  pic -(10)9,999.
+
+       fd  rand-log
+	   recording mode is f.
+       01  rand-log-record.
+	   05  rl-sequencia			  pic 9(02).
+	   05  rl-seed				  pic 9(08).
+	   05  rl-valor				  pic 9(02).
+
+       fd  jogadas-log
+	   recording mode is f.
+       01  jogadas-log-record.
+	   05  jl-data				  pic 9(08).
+	   05  jl-operacao			  pic x(20).
+	   05  jl-valor-antes			  pic 9(02).
+	   05  jl-valor-depois			  pic 9(02).
+
+      *    Interface para sistemas externos que esperam ponto decimal
+      *    (".") em vez da virgula usada no console/relatorio interno
+      *    (DECIMAL-POINT IS COMMA acima). A parte inteira e a parte
+      *    fracionaria sao movidas para campos puramente numericos (sem
+      *    simbolo de edicao de decimal), e o "." e um caractere
+      *    literal fixo entre eles - assim o separador decimal exportado
+      *    nao depende do DECIMAL-POINT do programa.
+       fd  calc-export
+	   recording mode is f.
+       01  calc-export-record.
+	   05  xp-operacao			  pic x(20).
+	   05  xp-valor-inteiro			  pic -(10)9.
+	   05  xp-ponto-decimal			  pic x(01) value ".".
+	   05  xp-valor-fracionario		  pic 9(03).
+
 
       *Variaveis do programa
        working-storage section.
 
        01  wk-numbers.
-	   05  wk-num1			  pic 9(05) value 3.
-	   05  wk-num2			  pic 9(05) value 2.
+	   05  wk-num1			  pic 9(05).
+	   05  wk-num2			  pic 9(05).
 	   05  wk-resultado		  pic s9(10)v999.
-	   05  wk-resultado2		  pic 9(05).
-	   05  wk-resto			  pic 9(02).
+	   copy "WKDIVRES".
+
+       01  wk-flags.
+	   05  wk-eof-calc-input	  pic x(01) value "N".
+	       88  eof-calc-input		  value "S".
+	   05  wk-num2-valido		  pic x(01) value "S".
+	       88  num2-valido		  value "S".
+	       88  num2-invalido		  value "N".
+	   05  wk-potenciacao-valida	  pic x(01) value "S".
+	       88  potenciacao-valida		  value "S".
+	       88  potenciacao-invalida		  value "N".
+
+       77  wk-calc-input-status	  pic x(02) value spaces.
+       77  wk-calc-results-status	  pic x(02) value spaces.
+       77  wk-rand-log-status	  pic x(02) value spaces.
+       77  wk-jogadas-log-status	  pic x(02) value spaces.
+       77  wk-calc-export-status	  pic x(02) value spaces.
 
        77  wk-num-rand                    pic 9(02).
+       77  wk-seq-rand			  pic 9(02).
+       77  wk-seed-rand			  pic 9(08).
        77  wk-cont-jogadas                pic 9(02) value 2.
-
+       77  wk-jog-valor-antes		  pic 9(02).
+       77  wk-jog-data-hoje		  pic 9(08).
+       77  wk-xp-fonte			  pic s9(10)v999.
+       77  wk-xp-inteiro			  pic s9(10).
+       77  wk-xp-fracionario		  pic 9(03).
+
+      *    Layout de PARM recebido do JCL (req. 006): o runtime entrega
+      *    um halfword binario de tamanho seguido do texto da PARM, nao
+      *    os digitos da semente diretamente
        linkage section.
+       01  lk-seed-parm.
+	   05  lk-seed-len			  pic s9(4) comp.
+	   05  lk-seed-text			  pic x(08).
 
 
        screen section.
@@ -46,63 +135,271 @@
 
 
       *Declaracao do corpo do programa
-       procedure division.
-
-      *	   Operadores aritmeticos: (+, -, *, /, **)
-
-      *	   potenciacao
-	   compute wk-resultado = wk-num1 ** wk-num2
-	   display "Resultado 1: " wk-resultado
-
-
-      *	   calculando a raiz n-esima de wk-num1
-	   compute wk-resultado = wk-num1 ** (1/wk-num2)
-	   display "Resultado 2: " wk-resultado
-
-
-
-
-      *	   Divisao pegando o resto, note que a variavel wk-resultado2
-      *	   precisa ser um numero inteiro
-	   divide wk-num1 by wk-num2
-	       giving wk-resultado2
-	       remainder wk-resto
-
-	   display "Resultado 3: " wk-resultado2
-	   display "Resto     3: " wk-resto
-
-
+       procedure division using optional lk-seed-parm.
+
+	   open input  calc-input
+	   if wk-calc-input-status not = "00"
+	       display "ERRO: falha ao abrir calc-input, status "
+		   wk-calc-input-status
+	       stop run
+	   end-if
+	   open output calc-results
+	   if wk-calc-results-status not = "00"
+	       display "ERRO: falha ao abrir calc-results, status "
+		   wk-calc-results-status
+	       stop run
+	   end-if
+	   open output rand-log
+	   if wk-rand-log-status not = "00"
+	       display "ERRO: falha ao abrir rand-log, status "
+		   wk-rand-log-status
+	       stop run
+	   end-if
+	   open output jogadas-log
+	   if wk-jogadas-log-status not = "00"
+	       display "ERRO: falha ao abrir jogadas-log, status "
+		   wk-jogadas-log-status
+	       stop run
+	   end-if
+	   open output calc-export
+	   if wk-calc-export-status not = "00"
+	       display "ERRO: falha ao abrir calc-export, status "
+		   wk-calc-export-status
+	       stop run
+	   end-if
+
+	   move function current-date(1:8) to wk-jog-data-hoje
+
+      *    le e processa um par de numeros por registro de calc-input,
+      *    ate o fim do arquivo de entrada
+	   perform until eof-calc-input
+	       read calc-input
+		   at end
+		       set eof-calc-input to true
+		   not at end
+		       perform 0100-calcula-par
+	       end-read
+	   end-perform
+
+      *    Cada mudanca de estado de wk-cont-jogadas (Add/Subtract/
+      *    Multiply) e registrada como um lancamento datado em
+      *    jogadas-log, com o valor antes/depois da operacao, formando
+      *    uma trilha de auditoria da sequencia de operacoes
            display "Antes Add :"  wk-cont-jogadas
+	   move wk-cont-jogadas to wk-jog-valor-antes
       *    Incremento
       *    compute wk-cont-jogadas  = wk-cont-jogadas + 1
            add 1 to wk-cont-jogadas
 
            display "Apos Add :"  wk-cont-jogadas
+	   move "CONT-JOGADAS-ADD"      to jl-operacao
+	   perform 0130-grava-lancamento-jogadas
 
 
       *    Decremento/ Subtracao
+	   move wk-cont-jogadas to wk-jog-valor-antes
       *    compute wk-cont-jogadas  = wk-cont-jogadas - 1
            subtract 1 from wk-cont-jogadas
 
            display "Apos Subtract :"  wk-cont-jogadas
+	   move "CONT-JOGADAS-SUB" to jl-operacao
+	   perform 0130-grava-lancamento-jogadas
 
       *    Multiplicacao
+	   move wk-cont-jogadas to wk-jog-valor-antes
       *    compute wk-cont-jogadas  = wk-cont-jogadas * 3
            multiply wk-cont-jogadas by 3  giving wk-cont-jogadas
 
            display "Apos Multiply :"  wk-cont-jogadas
+	   move "CONT-JOGADAS-MUL" to jl-operacao
+	   perform 0130-grava-lancamento-jogadas
+
 
 
+      *    Numeros randomicos: a semente e obtida via 0120-obtem-seed
+      *    (parametro recebido ou data corrente) e gravada em rand-log
+      *    junto com cada sorteio, para permitir reproduzir a sequencia
+      *    de um dia especifico numa auditoria
+	   perform 0120-obtem-seed
 
-      *    Numeros randomicos
-           perform 10 times
+           move 1 to wk-seq-rand
+           perform until wk-seq-rand > 10
 
-               compute wk-num-rand = function random() * 10
+               if wk-seq-rand = 1
+                   compute wk-num-rand =
+                       function random(wk-seed-rand) * 10
+               else
+                   compute wk-num-rand = function random() * 10
+               end-if
 
                display "Num Rand.: " wk-num-rand
-           end-perform
 
+               move wk-seq-rand  to rl-sequencia
+               move wk-seed-rand to rl-seed
+               move wk-num-rand  to rl-valor
+               write rand-log-record
 
+               add 1 to wk-seq-rand
+           end-perform
 
+
+	   close calc-input
+	   close calc-results
+	   close rand-log
+	   close jogadas-log
+	   close calc-export
 	   stop run.
 
+
+      *    Roda o bloco de potenciacao/raiz/divisao para o par de
+      *    numeros lido do registro corrente de calc-input
+       0100-calcula-par.
+
+	   move ci-num1 to wk-num1
+	   move ci-num2 to wk-num2
+
+      *	   Operadores aritmeticos: (+, -, *, /, **)
+
+      *	   potenciacao, guardada com ON SIZE ERROR pois wk-num1/wk-num2
+      *	   agora vem de registros externos de calc-input e podem gerar
+      *	   um resultado maior do que wk-resultado (s9(10)v999) comporta
+	   compute wk-resultado = wk-num1 ** wk-num2
+	       on size error
+		   set potenciacao-invalida to true
+		   display
+		       "ERRO: potenciacao excede a capacidade do campo "
+		       "para o par " wk-num1 "/" wk-num2
+	       not on size error
+		   set potenciacao-valida to true
+	   end-compute
+
+	   if potenciacao-invalida
+	       move "POTENCIACAO-INVAL" to cr-operacao
+	       move zero                to cr-valor
+	       write calc-results-record
+	       move zero                to wk-xp-fonte
+	       perform 0140-grava-export
+	   else
+	       display "Resultado 1: " wk-resultado
+	       move "POTENCIACAO"       to cr-operacao
+	       move wk-resultado        to cr-valor
+	       write calc-results-record
+	       move wk-resultado        to wk-xp-fonte
+	       perform 0140-grava-export
+	   end-if
+
+
+      *	   calculando a raiz n-esima de wk-num1, validando antes que
+      *	   wk-num2 nao seja zero, o que inviabilizaria o expoente 1/wk-num2
+	   perform 0110-valida-num2
+	   if num2-invalido
+	       move "RAIZ-N-ESIMA-INVAL" to cr-operacao
+	       move zero                 to cr-valor
+	       write calc-results-record
+	       move zero                 to wk-xp-fonte
+	       perform 0140-grava-export
+	   else
+	       compute wk-resultado = wk-num1 ** (1/wk-num2)
+	       display "Resultado 2: " wk-resultado
+	       move "RAIZ-N-ESIMA"      to cr-operacao
+	       move wk-resultado        to cr-valor
+	       write calc-results-record
+	       move wk-resultado        to wk-xp-fonte
+	       perform 0140-grava-export
+	   end-if
+
+
+
+
+      *	   Divisao pegando o resto, note que a variavel wk-resultado2
+      *	   precisa ser um numero inteiro; guardada pelo mesmo teste de
+      *	   wk-num2 usado para a raiz n-esima, ja que um wk-num2 zerado
+      *	   tambem inviabiliza o DIVIDE
+	   if num2-invalido
+	       move "DIVISAO-INVALIDA" to cr-operacao
+	       move zero                to cr-valor
+	       write calc-results-record
+	       move zero                to wk-xp-fonte
+	       perform 0140-grava-export
+	   else
+	       divide wk-num1 by wk-num2
+		   giving wk-resultado2
+		   remainder wk-resto
+
+	       display "Resultado 3: " wk-resultado2
+	       display "Resto     3: " wk-resto
+	       move "DIVISAO-QUOCIENTE" to cr-operacao
+	       move wk-resultado2       to cr-valor
+	       write calc-results-record
+	       move wk-resultado2       to wk-xp-fonte
+	       perform 0140-grava-export
+	       move "DIVISAO-RESTO"     to cr-operacao
+	       move wk-resto            to cr-valor
+	       write calc-results-record
+	       move wk-resto            to wk-xp-fonte
+	       perform 0140-grava-export
+	   end-if
+
+	   .
+
+
+      *    Valida wk-num2 antes da raiz n-esima: wk-num2 zerado tornaria
+      *    o expoente 1/wk-num2 indeterminado e o resultado incorreto
+       0110-valida-num2.
+
+	   if wk-num2 = zero
+	       set num2-invalido to true
+	       display "ERRO: wk-num2 igual a zero para o par "
+		   wk-num1 "/" wk-num2 " - raiz n-esima nao calculada"
+	   else
+	       set num2-valido to true
+	   end-if
+
+	   .
+
+
+      *    Obtem a semente para os sorteios randomicos: usa o parametro
+      *    lk-seed-parm quando informado pelo chamador, ou a data
+      *    corrente (aaaammdd) quando o parametro nao e passado
+       0120-obtem-seed.
+
+	   if lk-seed-parm is omitted
+	       move function current-date(1:8) to wk-seed-rand
+	   else
+	       move lk-seed-text(1:lk-seed-len) to wk-seed-rand
+	   end-if
+
+	   .
+
+
+      *    Grava em jogadas-log o lancamento da operacao corrente sobre
+      *    wk-cont-jogadas (data, operacao, valor antes e valor depois),
+      *    a partir de jl-operacao e wk-jog-valor-antes ja preenchidos
+       0130-grava-lancamento-jogadas.
+
+	   move wk-jog-data-hoje    to jl-data
+	   move wk-jog-valor-antes  to jl-valor-antes
+	   move wk-cont-jogadas     to jl-valor-depois
+	   write jogadas-log-record
+
+	   .
+
+
+      *    Grava em calc-export o valor corrente de wk-xp-fonte (ja
+      *    preenchido pelo chamador) e a operacao corrente de
+      *    cr-operacao, separando parte inteira e parte fracionaria em
+      *    campos numericos simples para montar um decimal com ponto
+      *    (".") independente do DECIMAL-POINT IS COMMA do programa
+       0140-grava-export.
+
+	   move cr-operacao to xp-operacao
+	   compute wk-xp-inteiro = function integer-part(wk-xp-fonte)
+	   compute wk-xp-fracionario =
+	       function mod(wk-xp-fonte * 1000, 1000)
+	   move wk-xp-inteiro     to xp-valor-inteiro
+	   move "."               to xp-ponto-decimal
+	   move wk-xp-fracionario to xp-valor-fracionario
+	   write calc-export-record
+
+	   .
+
