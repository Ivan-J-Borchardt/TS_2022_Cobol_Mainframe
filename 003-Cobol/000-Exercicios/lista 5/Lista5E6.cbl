@@ -1,6 +1,6 @@
       *Divisao de identificacao
        identification division.
-       program-id. "Lista5E7".
+       program-id. "Lista5E6".
        author. "Ivan J. Borchardt".
        installation. "PC".
        date-written. 03/10/2022.
