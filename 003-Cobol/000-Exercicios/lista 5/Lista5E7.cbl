@@ -0,0 +1,254 @@
+      *Divisao de identificacao
+       identification division.
+       program-id. "Lista5E7".
+       author. "Ivan J. Borchardt".
+       installation. "PC".
+       date-written. 03/10/2022.
+       date-compiled. 03/10/2022.
+
+
+      *Divisao de configuracao do ambiente
+       environment division.
+       configuration section.
+	    special-names. decimal-point is comma.
+
+      *------- Declaracao de recursos externos
+       input-output section.
+       file-control.
+	   select relatorio assign to reprpt
+	       organization is sequential
+	       file status is wk-relatorio-status.
+
+	   select checkpoint-file assign to ckptnum
+	       organization is sequential
+	       file status is wk-checkpoint-status.
+       i-o-control.
+
+
+
+      *Declaracao de variaveis
+       data division.
+       file section.
+
+       fd  relatorio
+	   recording mode is f.
+       01  wk-linha-relatorio		  pic x(80).
+
+       fd  checkpoint-file
+	   recording mode is f.
+       01  wk-registro-checkpoint.
+	   05  ckpt-num			  pic 9(03).
+
+
+      *Variaveis do programa
+       working-storage section.
+
+      *Variavel alfanumerica de 25 caracteres
+       77  wk-num                     pic  9(03) value 6.
+       77  wk-resultado               pic  9(05).
+       77  wk-ultimo-num		  pic  9(03) value zero.
+
+       01  wk-controle-relatorio.
+	   05  wk-linhas-por-pagina	  pic 9(03) value 20.
+	   05  wk-linha-atual		  pic 9(03) value zero.
+	   05  wk-pagina-atual		  pic 9(03) value zero.
+	   05  wk-total-linhas		  pic 9(05) value zero.
+
+       77  wk-checkpoint-status	  pic x(02) value spaces.
+       77  wk-relatorio-status	  pic x(02) value spaces.
+
+       01  wk-flags.
+	   05  wk-checkpoint-existe	  pic x(01) value "N".
+	       88  checkpoint-existe	  value "S".
+	   05  wk-eof-checkpoint	  pic x(01) value "N".
+	       88  eof-checkpoint-registro   value "S".
+
+       01  wk-controle-checkpoint.
+	   05  wk-intervalo-checkpoint	  pic 9(03) value 10.
+	   05  wk-contador-checkpoint	  pic 9(03) value zero.
+
+       01  wk-data-execucao.
+	   05  wk-data-aaaammdd		  pic 9(08).
+	   05  wk-data-aaaa redefines
+	       wk-data-aaaammdd.
+	       10  wk-data-aa		  pic 9(04).
+	       10  wk-data-mm		  pic 9(02).
+	       10  wk-data-dd		  pic 9(02).
+
+       01  wk-linha-titulo		  pic x(80)
+	   value "RELATORIO LISTA5E7 - LISTAGEM DE NUMEROS".
+       01  wk-linha-data.
+	   05  filler			  pic x(11) value "DATA EXEC.:".
+	   05  hl-dia			  pic 99.
+	   05  filler			  pic x(01) value "/".
+	   05  hl-mes			  pic 99.
+	   05  filler			  pic x(01) value "/".
+	   05  hl-ano			  pic 9999.
+	   05  filler			  pic x(46) value spaces.
+       01  wk-linha-cabecalho-colunas   pic x(80)
+	   value "NUMERO".
+       01  wk-linha-branco		  pic x(80) value spaces.
+       01  wk-linha-total.
+	   05  filler			  pic x(17)
+	       value "TOTAL DE LINHAS: ".
+	   05  hl-total-linhas		  pic zzzz9.
+	   05  filler			  pic x(58) value spaces.
+
+
+       linkage section.
+
+
+       screen section.
+
+
+
+
+      *Declaracao do corpo do programa
+       procedure division.
+
+	   perform 0100-inicializa
+
+	   perform varying wk-num from wk-num by 2 until wk-num > 100
+	       perform 0300-imprime-detalhe
+	       perform 0400-grava-checkpoint
+	   end-perform
+
+	   perform 0900-finaliza
+
+	   stop run.
+
+
+      *    Abre o relatorio, recupera o ponto de restart do checkpoint
+      *    (se existir) e imprime o cabecalho da primeira pagina
+       0100-inicializa.
+
+	   move function current-date to wk-data-execucao(1:8)
+	   move wk-data-dd to hl-dia
+	   move wk-data-mm to hl-mes
+	   move wk-data-aa to hl-ano
+
+	   open output relatorio
+	   if wk-relatorio-status not = "00"
+	       display "ERRO: falha ao abrir relatorio, status "
+		   wk-relatorio-status
+	       stop run
+	   end-if
+
+	   perform 0110-recupera-checkpoint
+
+	   if checkpoint-existe
+	       display "RESTART: retomando a partir do checkpoint, "
+		   "proximo wk-num=" wk-num
+	   else
+	       display "INICIO: nenhum checkpoint anterior encontrado"
+	   end-if
+
+	   open output checkpoint-file
+
+	   perform 0200-imprime-cabecalho
+
+	   .
+
+
+      *    Le o ultimo checkpoint gravado (se houver) para que o job
+      *    possa ser reiniciado a partir do ultimo wk-num processado
+      *    em vez de recomecar do inicio do intervalo
+       0110-recupera-checkpoint.
+
+	   open input checkpoint-file
+
+	   if wk-checkpoint-status = "00"
+	       set checkpoint-existe to true
+
+	       perform until eof-checkpoint-registro
+		   read checkpoint-file
+		       at end
+			   set eof-checkpoint-registro to true
+		       not at end
+			   move ckpt-num to wk-num
+			   move ckpt-num to wk-ultimo-num
+			   compute wk-num = wk-num + 2
+		   end-read
+	       end-perform
+
+	       close checkpoint-file
+	   else
+	       move "N" to wk-checkpoint-existe
+	   end-if
+
+	   .
+
+
+      *    Monta e grava o cabecalho de uma nova pagina do relatorio:
+      *    titulo, data de execucao e cabecalho de colunas
+       0200-imprime-cabecalho.
+
+	   add 1 to wk-pagina-atual
+
+	   write wk-linha-relatorio from wk-linha-titulo
+	   write wk-linha-relatorio from wk-linha-data
+	   write wk-linha-relatorio from wk-linha-cabecalho-colunas
+	   write wk-linha-relatorio from wk-linha-branco
+
+	   move zero to wk-linha-atual
+
+	   .
+
+
+      *    Imprime um detalhe (o valor corrente de wk-num), controlando
+      *    a contagem de linhas e disparando um novo cabecalho de pagina
+      *    a cada wk-linhas-por-pagina linhas impressas
+       0300-imprime-detalhe.
+
+	   if wk-linha-atual >= wk-linhas-por-pagina
+	       write wk-linha-relatorio from wk-linha-branco
+	       perform 0200-imprime-cabecalho
+	   end-if
+
+	   move spaces to wk-linha-relatorio
+	   move wk-num to wk-resultado
+	   move wk-resultado to wk-linha-relatorio(1:5)
+	   write wk-linha-relatorio
+
+	   display wk-num
+
+	   move wk-num to wk-ultimo-num
+	   add 1 to wk-linha-atual
+	   add 1 to wk-total-linhas
+
+	   .
+
+
+      *    Grava um registro de checkpoint a cada wk-intervalo-checkpoint
+      *    iteracoes, com o wk-num corrente, para que um restart possa
+      *    retomar o loop a partir daqui em vez de recomecar do zero
+       0400-grava-checkpoint.
+
+	   add 1 to wk-contador-checkpoint
+
+	   if wk-contador-checkpoint >= wk-intervalo-checkpoint
+	       move wk-num to ckpt-num
+	       write wk-registro-checkpoint
+	       move zero to wk-contador-checkpoint
+	   end-if
+
+	   .
+
+
+      *    Imprime o total de linhas, grava o checkpoint final (com o
+      *    ultimo wk-num efetivamente processado, para que um restart
+      *    apos o termino do job reconheca que nao ha mais nada a
+      *    processar) e fecha os arquivos ao final do job
+       0900-finaliza.
+
+	   move wk-total-linhas to hl-total-linhas
+	   write wk-linha-relatorio from wk-linha-total
+
+	   move wk-ultimo-num to ckpt-num
+	   write wk-registro-checkpoint
+
+	   close relatorio
+	   close checkpoint-file
+
+	   .
+
