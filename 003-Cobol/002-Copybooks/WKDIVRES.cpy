@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *Copybook WKDIVRES
+      *Layout do resultado de uma divisao (quociente/resto), para ser
+      *incluido via COPY em qualquer programa que precise reportar o
+      *resultado de um DIVIDE ... GIVING ... REMAINDER ...
+      *----------------------------------------------------------------
+	   05  wk-resultado2			  pic 9(05).
+	   05  wk-resto			  pic 9(02).
